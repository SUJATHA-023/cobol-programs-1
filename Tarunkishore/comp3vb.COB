@@ -0,0 +1,604 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     COMP3VB.
+000300 AUTHOR.         TARUNKISHORE.
+000400 INSTALLATION.   LINE-INSPECTION.
+000500 DATE-WRITTEN.   09-AUG-2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  MODIFICATION HISTORY                                          *
+000900*----------------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                                  *
+001100*  09-AUG-26  TK    INITIAL VERSION.  BATCH FILE-DRIVEN VERSION  *
+001200*                   OF COMP3VAR.  READS A/B/C SCORE TRIPLETS     *
+001300*                   FROM INSPECT-FILE AND WRITES ONE REPORT LINE *
+001400*                   PER RECORD WITH THE SAME VERDICT COMP3VAR    *
+001500*                   PRODUCES INTERACTIVELY.                      *
+001600*  09-AUG-26  TK    EACH TRIPLET EVALUATED NOW ALSO APPENDS A    *
+001700*                   RECORD TO THE SHARED AUDIT LOG.              *
+001800*  09-AUG-26  TK    A, B AND C WIDENED FROM PIC 9 TO PIC         *
+001900*                   9(07)V99 TO CARRY REAL BUSINESS QUANTITIES.  *
+002000*  09-AUG-26  TK    REPORT LINE NOW ALSO CARRIES THE MARGIN AND  *
+002100*                   PERCENTAGE BETWEEN THE TOP TWO VALUES.       *
+002200*  09-AUG-26  TK    ADDED CHECKPOINT/RESTART.  THE RECORD COUNT  *
+002300*                   IS SAVED AFTER EVERY RECORD SO AN ABENDED    *
+002400*                   RUN CAN BE RESTARTED WITHOUT RESCORING THE   *
+002500*                   WHOLE FILE FROM RECORD ONE.                  *
+002600*  09-AUG-26  TK    EACH TRIPLET NOW ALSO WRITES ONE RECORD TO   *
+002700*                   A SCHEDULING FEED FILE IN THE SCHEDULING     *
+002800*                   INTERFACE'S FIXED-WIDTH LAYOUT, SO A LINE    *
+002900*                   FLAGGED AS PRIORITY FEEDS THE NEXT           *
+003000*                   SCHEDULING RUN WITHOUT MANUAL RE-ENTRY.      *
+003100*  09-AUG-26  TK    ADDED DAILY OUTCOME TOTALS (A/B/C GREATER,   *
+003200*                   TWO-WAY TIES, ALL EQUAL) PRINTED AS A        *
+003300*                   SUMMARY LINE AT THE END OF THE BATCH RUN.    *
+003400*  09-AUG-26  TK    RESTART NOW ALSO REOPENS REPORT-FILE AND     *
+003500*                   SCHEDULE-FILE WITH EXTEND (NOT OUTPUT) AND   *
+003600*                   CARRIES THE DAILY OUTCOME TOTALS THROUGH THE *
+003700*                   CHECKPOINT, SO A RESUMED RUN NO LONGER LOSES *
+003800*                   THE OUTPUT ALREADY WRITTEN FOR RECORDS       *
+003900*                   SCORED BEFORE THE ABEND.                     *
+003910*  09-AUG-26  TK    CHECKPOINT NOW SAVED AFTER EVERY RECORD,     *
+003920*                   NOT EVERY TENTH, SO IT STAYS IN LOCKSTEP     *
+003930*                   WITH WHAT HAS ACTUALLY BEEN WRITTEN TO       *
+003940*                   REPORT-FILE, AUDIT-FILE AND SCHEDULE-FILE.   *
+003950*                   A RESTART LANDING BETWEEN THE OLD EVERY-TEN  *
+003960*                   CHECKPOINTS WAS REPROCESSING AND RE-WRITING  *
+003970*                   RECORDS ALREADY ON THOSE FILES, DUPLICATING  *
+003980*                   REPORT LINES, AUDIT ENTRIES AND SCHEDULE     *
+003990*                   FEED RECORDS.                                *
+003991*  09-AUG-26  TK    AUDIT-FILE WAS ALWAYS OPENED EXTEND, EVEN ON *
+003992*                   A FRESH RUN WHERE THE CHECKPOINT CAME BACK   *
+003993*                   ZERO, UNLIKE REPORT-FILE AND SCHEDULE-FILE   *
+003994*                   WHICH ONLY EXTEND WHEN WS-RESTART-COUNT IS   *
+003995*                   POSITIVE.  ADDED 1170-OPEN-AUDIT-FILE SO THE *
+003996*                   AUDIT LOG FOLLOWS THE SAME RULE AND IS NOT   *
+003997*                   RE-APPENDED TO ON A RUN THAT STARTS OVER.    *
+004000******************************************************************
+004100 ENVIRONMENT DIVISION.
+004200 CONFIGURATION SECTION.
+004300 SOURCE-COMPUTER.    IBM-370.
+004400 OBJECT-COMPUTER.    IBM-370.
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700     SELECT INSPECT-FILE ASSIGN TO INSPFILE
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-INSPECT-STATUS.
+005000
+005100     SELECT REPORT-FILE  ASSIGN TO RPTFILE
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-REPORT-STATUS.
+005400
+005500     SELECT AUDIT-FILE   ASSIGN TO AUDITLOG
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS WS-AUDIT-STATUS.
+005800
+005900     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS WS-CHECKPOINT-STATUS.
+006200
+006300     SELECT SCHEDULE-FILE ASSIGN TO SCHEDFEED
+006400         ORGANIZATION IS LINE SEQUENTIAL
+006500         FILE STATUS IS WS-SCHEDULE-STATUS.
+006600
+006700 DATA DIVISION.
+006800 FILE SECTION.
+006900 FD  INSPECT-FILE
+007000     RECORDING MODE IS F.
+007100     COPY INSPTREC.
+007200
+007300 FD  REPORT-FILE
+007400     RECORDING MODE IS F.
+007500 01  REPORT-RECORD                   PIC X(85).
+007600
+007700 FD  AUDIT-FILE
+007800     RECORDING MODE IS F.
+007900     COPY AUDITREC.
+008000
+008100 FD  CHECKPOINT-FILE
+008200     RECORDING MODE IS F.
+008300 01  CHECKPOINT-RECORD.
+008400     05  CKPT-RECORD-COUNT            PIC 9(06).
+008500     05  CKPT-TOTAL-A-GREATER         PIC 9(06).
+008600     05  CKPT-TOTAL-B-GREATER         PIC 9(06).
+008700     05  CKPT-TOTAL-C-GREATER         PIC 9(06).
+008800     05  CKPT-TOTAL-TWO-WAY-TIE       PIC 9(06).
+008900     05  CKPT-TOTAL-ALL-EQUAL         PIC 9(06).
+009000
+009100 FD  SCHEDULE-FILE
+009200     RECORDING MODE IS F.
+009300 01  SCHEDULE-RECORD.
+009400     05  SCHED-LINE-ID                PIC 9(06).
+009500     05  SCHED-VERDICT-CODE           PIC X(02).
+009600     05  SCHED-PRIORITY-FLAG          PIC X(01).
+009700     05  FILLER                       PIC X(31).
+009800
+009900 WORKING-STORAGE SECTION.
+010000 77  WS-INSPECT-STATUS               PIC X(02).
+010100     88  WS-INSPECT-OK               VALUE '00'.
+010200     88  WS-INSPECT-EOF              VALUE '10'.
+010300
+010400 77  WS-REPORT-STATUS                PIC X(02).
+010500     88  WS-REPORT-OK                VALUE '00'.
+010600
+010700 77  WS-AUDIT-STATUS                 PIC X(02).
+010750     88  WS-AUDIT-OK                 VALUE '00'.
+010800
+010900 77  WS-CHECKPOINT-STATUS            PIC X(02).
+011000     88  WS-CHECKPOINT-OK            VALUE '00'.
+011100 77  WS-RESTART-COUNT                PIC 9(06) COMP-3 VALUE ZERO.
+011200 77  WS-SKIP-IDX                     PIC 9(06) COMP VALUE ZERO.
+011600 77  WS-SCHEDULE-STATUS              PIC X(02).
+011700     88  WS-SCHEDULE-OK              VALUE '00'.
+011800 77  WS-TOTAL-A-GREATER              PIC 9(06) COMP-3 VALUE ZERO.
+011900 77  WS-TOTAL-B-GREATER              PIC 9(06) COMP-3 VALUE ZERO.
+012000 77  WS-TOTAL-C-GREATER              PIC 9(06) COMP-3 VALUE ZERO.
+012100 77  WS-TOTAL-TWO-WAY-TIE            PIC 9(06) COMP-3 VALUE ZERO.
+012200 77  WS-TOTAL-ALL-EQUAL              PIC 9(06) COMP-3 VALUE ZERO.
+012300 77  WS-TOTAL-A-GREATER-DISP         PIC 9(06) VALUE ZERO.
+012400 77  WS-TOTAL-B-GREATER-DISP         PIC 9(06) VALUE ZERO.
+012500 77  WS-TOTAL-C-GREATER-DISP         PIC 9(06) VALUE ZERO.
+012600 77  WS-TOTAL-TWO-WAY-TIE-DISP       PIC 9(06) VALUE ZERO.
+012700 77  WS-TOTAL-ALL-EQUAL-DISP         PIC 9(06) VALUE ZERO.
+012800 01  WS-SUMMARY-LINE                 PIC X(80) VALUE SPACES.
+012900 77  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+013000     88  WS-EOF                      VALUE 'Y'.
+013100
+013200 77  WS-A                            PIC 9(07)V99 COMP-3.
+013300 77  WS-B                            PIC 9(07)V99 COMP-3.
+013400 77  WS-C                            PIC 9(07)V99 COMP-3.
+013500 77  WS-MAX1                         PIC 9(07)V99 COMP-3.
+013600 77  WS-MAX2                         PIC 9(07)V99 COMP-3.
+013700 77  WS-MARGIN                       PIC 9(07)V99 COMP-3.
+013800 77  WS-MARGIN-PCT                   PIC 9(07)V99 COMP-3.
+013850 77  WS-PCT-OVERFLOW-SWITCH          PIC X(01) VALUE 'N'.
+013860     88  WS-PCT-OVERFLOWED           VALUE 'Y'.
+013900 77  WS-RECORD-COUNT                 PIC 9(06) COMP-3.
+014000
+014100 01  WS-VERDICT                      PIC X(20) VALUE SPACES.
+014200
+014300 01  WS-REPORT-LINE.
+014400     05  WSR-ID                      PIC 9(06).
+014500     05  FILLER                      PIC X(02) VALUE SPACES.
+014600     05  WSR-A                       PIC 9(07)V99.
+014700     05  FILLER                      PIC X(02) VALUE SPACES.
+014800     05  WSR-B                       PIC 9(07)V99.
+014900     05  FILLER                      PIC X(02) VALUE SPACES.
+015000     05  WSR-C                       PIC 9(07)V99.
+015100     05  FILLER                      PIC X(03) VALUE SPACES.
+015200     05  WSR-VERDICT                 PIC X(20).
+015300     05  FILLER                      PIC X(01) VALUE SPACES.
+015400     05  WSR-MARGIN                  PIC 9(07)V99.
+015500     05  FILLER                      PIC X(01) VALUE SPACES.
+015600     05  WSR-MARGIN-PCT              PIC Z(6)9.99.
+015650     05  WSR-MARGIN-PCT-FLAG         PIC X(01) VALUE SPACE.
+015700     05  FILLER                      PIC X(01) VALUE SPACES.
+015800
+015900 PROCEDURE DIVISION.
+016000 0000-MAINLINE.
+016100     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+016200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+016300         UNTIL WS-EOF.
+016400     PERFORM 3000-TERMINATE      THRU 3000-EXIT.
+016500     STOP RUN.
+016600
+016700******************************************************************
+016800*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ             *
+016900******************************************************************
+017000 1000-INITIALIZE.
+017100     MOVE ZERO TO WS-RECORD-COUNT.
+017200     OPEN INPUT  INSPECT-FILE.
+017300     IF NOT WS-INSPECT-OK
+017400         DISPLAY 'COMP3VB: CANNOT OPEN INSPECT-FILE, STATUS = '
+017500             WS-INSPECT-STATUS
+017600         GO TO 9999-EXIT
+017700     END-IF.
+017800     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+017900     PERFORM 1150-OPEN-REPORT-FILE THRU 1150-EXIT.
+018000     IF NOT WS-REPORT-OK
+018100         DISPLAY 'COMP3VB: CANNOT OPEN REPORT-FILE, STATUS = '
+018200             WS-REPORT-STATUS
+018300         GO TO 9999-EXIT
+018400     END-IF.
+018500     PERFORM 1160-OPEN-SCHEDULE-FILE THRU 1160-EXIT.
+018600     IF NOT WS-SCHEDULE-OK
+018700         DISPLAY 'COMP3VB: CANNOT OPEN SCHEDULE-FILE, STATUS = '
+018800             WS-SCHEDULE-STATUS
+018900         GO TO 9999-EXIT
+019000     END-IF.
+019100     PERFORM 1170-OPEN-AUDIT-FILE THRU 1170-EXIT.
+019150     IF NOT WS-AUDIT-OK
+019160         DISPLAY 'COMP3VB: CANNOT OPEN AUDIT-FILE, STATUS = '
+019170             WS-AUDIT-STATUS
+019180         GO TO 9999-EXIT
+019190     END-IF.
+019500     IF WS-RESTART-COUNT > ZERO
+019600         DISPLAY 'COMP3VB: RESTARTING, SKIPPING ' WS-RESTART-COUNT
+019700             ' RECORDS ALREADY PROCESSED'
+019800         PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT
+019900     END-IF.
+020000     PERFORM 2100-READ-INSPECT THRU 2100-EXIT.
+020100 1000-EXIT.
+020200     EXIT.
+020300
+020400******************************************************************
+020500*    1150-OPEN-REPORT-FILE - ON A FRESH RUN THE REPORT FILE IS   *
+020600*    CREATED FROM SCRATCH; ON A RESTART IT IS EXTENDED SO THE    *
+020700*    LINES ALREADY WRITTEN BEFORE THE ABEND ARE NOT LOST.        *
+020800******************************************************************
+020900 1150-OPEN-REPORT-FILE.
+021000     IF WS-RESTART-COUNT > ZERO
+021100         OPEN EXTEND REPORT-FILE
+021200         IF WS-REPORT-STATUS = '05' OR WS-REPORT-STATUS = '35'
+021300             OPEN OUTPUT REPORT-FILE
+021400         END-IF
+021500     ELSE
+021600         OPEN OUTPUT REPORT-FILE
+021700     END-IF.
+021800 1150-EXIT.
+021900     EXIT.
+022000
+022100******************************************************************
+022200*    1160-OPEN-SCHEDULE-FILE - SAME EXTEND-ON-RESTART TREATMENT  *
+022300*    AS 1150-OPEN-REPORT-FILE, FOR THE SCHEDULING FEED.          *
+022400******************************************************************
+022500 1160-OPEN-SCHEDULE-FILE.
+022600     IF WS-RESTART-COUNT > ZERO
+022700         OPEN EXTEND SCHEDULE-FILE
+022800         IF WS-SCHEDULE-STATUS = '05' OR WS-SCHEDULE-STATUS = '35'
+022900             OPEN OUTPUT SCHEDULE-FILE
+023000         END-IF
+023100     ELSE
+023200         OPEN OUTPUT SCHEDULE-FILE
+023300     END-IF.
+023400 1160-EXIT.
+023500     EXIT.
+023600
+023610******************************************************************
+023620*    1170-OPEN-AUDIT-FILE - SAME EXTEND-ON-RESTART TREATMENT AS  *
+023630*    1150-OPEN-REPORT-FILE, FOR THE SHARED AUDIT LOG.  ON A      *
+023640*    RESTART THE LOG MUST BE EXTENDED, NOT REBUILT, OR THE       *
+023650*    ENTRIES ALREADY WRITTEN BEFORE THE ABEND WOULD BE LOST.     *
+023660******************************************************************
+023670 1170-OPEN-AUDIT-FILE.
+023680     IF WS-RESTART-COUNT > ZERO
+023690         OPEN EXTEND AUDIT-FILE
+023700         IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+023710             OPEN OUTPUT AUDIT-FILE
+023720         END-IF
+023730     ELSE
+023740         OPEN OUTPUT AUDIT-FILE
+023750     END-IF.
+023760 1170-EXIT.
+023770     EXIT.
+023780
+023790******************************************************************
+023800*    1100-READ-CHECKPOINT - IF A CHECKPOINT FILE SURVIVES FROM   *
+023900*    AN EARLIER, UNFINISHED RUN, RECOVER THE LAST RECORD NUMBER  *
+024000*    THAT RUN FINISHED PROCESSING.                               *
+024100******************************************************************
+024200 1100-READ-CHECKPOINT.
+024300     MOVE ZERO TO WS-RESTART-COUNT.
+024400     OPEN INPUT CHECKPOINT-FILE.
+024500     IF WS-CHECKPOINT-STATUS = '00'
+024600         READ CHECKPOINT-FILE
+024700             AT END
+024800                 MOVE ZERO TO CHECKPOINT-RECORD
+024900         END-READ
+025000         MOVE CKPT-RECORD-COUNT      TO WS-RESTART-COUNT
+025100         MOVE CKPT-TOTAL-A-GREATER   TO WS-TOTAL-A-GREATER
+025200         MOVE CKPT-TOTAL-B-GREATER   TO WS-TOTAL-B-GREATER
+025300         MOVE CKPT-TOTAL-C-GREATER   TO WS-TOTAL-C-GREATER
+025400         MOVE CKPT-TOTAL-TWO-WAY-TIE TO WS-TOTAL-TWO-WAY-TIE
+025500         MOVE CKPT-TOTAL-ALL-EQUAL   TO WS-TOTAL-ALL-EQUAL
+025600         CLOSE CHECKPOINT-FILE
+025700     END-IF.
+025800 1100-EXIT.
+025900     EXIT.
+026000
+026100******************************************************************
+026200*    1200-SKIP-PROCESSED - DISCARD THE RECORDS A PRIOR RUN       *
+026300*    ALREADY SCORED BEFORE RESUMING AT THE NEXT ONE.             *
+026400******************************************************************
+026500 1200-SKIP-PROCESSED.
+026600     PERFORM 2100-READ-INSPECT THRU 2100-EXIT
+026700         VARYING WS-SKIP-IDX FROM 1 BY 1
+026800         UNTIL WS-SKIP-IDX > WS-RESTART-COUNT OR WS-EOF.
+026900     MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT.
+027000 1200-EXIT.
+027100     EXIT.
+027200
+027300******************************************************************
+027400*    2000-PROCESS-RECORD - EVALUATE ONE TRIPLET AND REPORT IT    *
+027500******************************************************************
+027600 2000-PROCESS-RECORD.
+027700     ADD 1 TO WS-RECORD-COUNT.
+027800     MOVE INSP-A TO WS-A.
+027900     MOVE INSP-B TO WS-B.
+028000     MOVE INSP-C TO WS-C.
+028100     PERFORM 2200-EVALUATE-TRIPLET THRU 2200-EXIT.
+028200     PERFORM 2800-TALLY-OUTCOME    THRU 2800-EXIT.
+028300     PERFORM 2250-COMPUTE-MARGIN   THRU 2250-EXIT.
+028400     PERFORM 2300-WRITE-REPORT     THRU 2300-EXIT.
+028500     PERFORM 2400-WRITE-AUDIT      THRU 2400-EXIT.
+028600     PERFORM 2700-WRITE-SCHEDULE   THRU 2700-EXIT.
+028700     PERFORM 2460-WRITE-CHECKPOINT THRU 2460-EXIT.
+029200     PERFORM 2100-READ-INSPECT     THRU 2100-EXIT.
+029300 2000-EXIT.
+029400     EXIT.
+029500
+029600******************************************************************
+029700*    2100-READ-INSPECT - READ NEXT TRIPLET, WATCH FOR EOF        *
+029800******************************************************************
+029900 2100-READ-INSPECT.
+030000     READ INSPECT-FILE
+030100         AT END
+030200             SET WS-EOF TO TRUE
+030300     END-READ.
+030400 2100-EXIT.
+030500     EXIT.
+030600
+030700******************************************************************
+030800*    2200-EVALUATE-TRIPLET - SAME GREATER/EQUAL LOGIC AS THE     *
+030900*    INTERACTIVE COMP3VAR PROGRAM.                               *
+031000******************************************************************
+031100 2200-EVALUATE-TRIPLET.
+031200     IF WS-A = WS-B
+031300         IF WS-B = WS-C
+031400             MOVE 'ALL ARE EQUAL' TO WS-VERDICT
+031500         ELSE
+031600             IF WS-B > WS-C
+031700                 MOVE 'A,B ARE GREATER' TO WS-VERDICT
+031800             ELSE
+031900                 MOVE 'C IS GREATER' TO WS-VERDICT
+032000             END-IF
+032100         END-IF
+032200     ELSE
+032300         IF WS-A > WS-B
+032400             IF WS-A > WS-C
+032500                 MOVE 'A IS GREATER' TO WS-VERDICT
+032600             ELSE
+032700                 IF WS-B >= WS-C
+032800                     MOVE 'A IS GREATER' TO WS-VERDICT
+032900                 ELSE
+033000                     IF WS-C > WS-A
+033100                         MOVE 'C IS GREATER' TO WS-VERDICT
+033200                     ELSE
+033300                         MOVE 'A,C ARE GREATER' TO WS-VERDICT
+033400                     END-IF
+033500                 END-IF
+033600             END-IF
+033700         ELSE
+033800             IF WS-B > WS-C
+033900                 MOVE 'B IS GREATER' TO WS-VERDICT
+034000             ELSE
+034100                 IF WS-C = WS-B
+034200                     MOVE 'B,C ARE GREATER' TO WS-VERDICT
+034300                 ELSE
+034400                     MOVE 'C IS GREATER' TO WS-VERDICT
+034500                 END-IF
+034600             END-IF
+034700         END-IF
+034800     END-IF.
+034900 2200-EXIT.
+035000     EXIT.
+035100
+035200******************************************************************
+035300*    2250-COMPUTE-MARGIN - MARGIN AND PERCENTAGE BETWEEN THE     *
+035400*    HIGHEST AND SECOND-HIGHEST OF THE THREE VALUES.             *
+035500******************************************************************
+035600 2250-COMPUTE-MARGIN.
+035700     IF WS-A >= WS-B AND WS-A >= WS-C
+035800         MOVE WS-A TO WS-MAX1
+035900         IF WS-B >= WS-C
+036000             MOVE WS-B TO WS-MAX2
+036100         ELSE
+036200             MOVE WS-C TO WS-MAX2
+036300         END-IF
+036400     ELSE
+036500         IF WS-B >= WS-A AND WS-B >= WS-C
+036600             MOVE WS-B TO WS-MAX1
+036700             IF WS-A >= WS-C
+036800                 MOVE WS-A TO WS-MAX2
+036900             ELSE
+037000                 MOVE WS-C TO WS-MAX2
+037100             END-IF
+037200         ELSE
+037300             MOVE WS-C TO WS-MAX1
+037400             IF WS-A >= WS-B
+037500                 MOVE WS-A TO WS-MAX2
+037600             ELSE
+037700                 MOVE WS-B TO WS-MAX2
+037800             END-IF
+037900         END-IF
+038000     END-IF.
+038050     MOVE 'N' TO WS-PCT-OVERFLOW-SWITCH.
+038100     COMPUTE WS-MARGIN = WS-MAX1 - WS-MAX2.
+038200     IF WS-MAX2 > ZERO
+038300         COMPUTE WS-MARGIN-PCT ROUNDED =
+038400             (WS-MARGIN / WS-MAX2) * 100
+038450             ON SIZE ERROR
+038460                 SET WS-PCT-OVERFLOWED TO TRUE
+038470                 MOVE 9999999.99 TO WS-MARGIN-PCT
+038480         END-COMPUTE
+038500     ELSE
+038600         MOVE ZERO TO WS-MARGIN-PCT
+038700     END-IF.
+038800 2250-EXIT.
+038900     EXIT.
+039000
+039100******************************************************************
+039200*    2300-WRITE-REPORT - FORMAT AND WRITE ONE REPORT LINE        *
+039300******************************************************************
+039400 2300-WRITE-REPORT.
+039500     MOVE SPACES  TO WS-REPORT-LINE.
+039600     MOVE INSP-ID TO WSR-ID.
+039700     MOVE WS-A    TO WSR-A.
+039800     MOVE WS-B    TO WSR-B.
+039900     MOVE WS-C    TO WSR-C.
+040000     MOVE WS-VERDICT TO WSR-VERDICT.
+040100     MOVE WS-MARGIN TO WSR-MARGIN.
+040150     MOVE WS-MARGIN-PCT TO WSR-MARGIN-PCT.
+040160     IF WS-PCT-OVERFLOWED
+040170         MOVE '*' TO WSR-MARGIN-PCT-FLAG
+040180     END-IF.
+040300     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+040400 2300-EXIT.
+040500     EXIT.
+040600
+040700******************************************************************
+040800*    2400-WRITE-AUDIT - APPEND ONE AUDIT RECORD FOR THIS TRIPLET *
+040900******************************************************************
+041000 2400-WRITE-AUDIT.
+041100     MOVE SPACES TO AUDIT-RECORD.
+041150     SET AUD-TYPE-TRIPLET TO TRUE.
+041200     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+041300     ACCEPT AUD-TIME FROM TIME.
+041400     MOVE INSP-ID    TO AUD-INSP-ID.
+041500     MOVE WS-A       TO AUD-A.
+041600     MOVE WS-B       TO AUD-B.
+041700     MOVE WS-C       TO AUD-C.
+041800     MOVE WS-VERDICT TO AUD-VERDICT.
+041850     MOVE ZERO       TO AUD-RANK-COUNT.
+041900     WRITE AUDIT-RECORD.
+042000 2400-EXIT.
+042100     EXIT.
+042200
+042300******************************************************************
+042400*    2460-WRITE-CHECKPOINT - SAVE THE RECORD COUNT REACHED SO    *
+042500*    FAR SO A RESTART CAN SKIP PAST ALREADY-SCORED RECORDS.      *
+042600******************************************************************
+042700 2460-WRITE-CHECKPOINT.
+042800     OPEN OUTPUT CHECKPOINT-FILE.
+042900     IF NOT WS-CHECKPOINT-OK
+043000         DISPLAY 'COMP3VB: CANNOT OPEN CHECKPOINT-FILE, STATUS = '
+043100             WS-CHECKPOINT-STATUS
+043200         GO TO 9999-EXIT
+043300     END-IF.
+043400     MOVE WS-RECORD-COUNT      TO CKPT-RECORD-COUNT.
+043500     MOVE WS-TOTAL-A-GREATER   TO CKPT-TOTAL-A-GREATER.
+043600     MOVE WS-TOTAL-B-GREATER   TO CKPT-TOTAL-B-GREATER.
+043700     MOVE WS-TOTAL-C-GREATER   TO CKPT-TOTAL-C-GREATER.
+043800     MOVE WS-TOTAL-TWO-WAY-TIE TO CKPT-TOTAL-TWO-WAY-TIE.
+043900     MOVE WS-TOTAL-ALL-EQUAL   TO CKPT-TOTAL-ALL-EQUAL.
+044000     WRITE CHECKPOINT-RECORD.
+044100     CLOSE CHECKPOINT-FILE.
+044200 2460-EXIT.
+044300     EXIT.
+044400
+044500******************************************************************
+044600*    2700-WRITE-SCHEDULE - WRITE ONE RECORD TO THE SCHEDULING    *
+044700*    FEED IN THE SCHEDULING INTERFACE'S FIXED-WIDTH LAYOUT.      *
+044800*    LINE A IS MARKED PRIORITY WHENEVER A IS AMONG THE GREATER   *
+044900*    VALUES IN THE TRIPLET.                                      *
+045000******************************************************************
+045100 2700-WRITE-SCHEDULE.
+045200     MOVE SPACES  TO SCHEDULE-RECORD.
+045300     MOVE INSP-ID TO SCHED-LINE-ID.
+045400     IF WS-VERDICT = 'A IS GREATER'
+045500         MOVE 'A1' TO SCHED-VERDICT-CODE
+045600         MOVE 'Y'  TO SCHED-PRIORITY-FLAG
+045700     ELSE
+045800         IF WS-VERDICT = 'B IS GREATER'
+045900             MOVE 'B1' TO SCHED-VERDICT-CODE
+046000             MOVE 'N'  TO SCHED-PRIORITY-FLAG
+046100         ELSE
+046200             IF WS-VERDICT = 'C IS GREATER'
+046300                 MOVE 'C1' TO SCHED-VERDICT-CODE
+046400                 MOVE 'N'  TO SCHED-PRIORITY-FLAG
+046500             ELSE
+046600                 IF WS-VERDICT = 'A,B ARE GREATER'
+046700                     MOVE 'AB' TO SCHED-VERDICT-CODE
+046800                     MOVE 'Y'  TO SCHED-PRIORITY-FLAG
+046900                 ELSE
+047000                     IF WS-VERDICT = 'A,C ARE GREATER'
+047100                         MOVE 'AC' TO SCHED-VERDICT-CODE
+047200                         MOVE 'Y'  TO SCHED-PRIORITY-FLAG
+047300                     ELSE
+047400                         IF WS-VERDICT = 'B,C ARE GREATER'
+047500                             MOVE 'BC' TO SCHED-VERDICT-CODE
+047600                             MOVE 'N'  TO SCHED-PRIORITY-FLAG
+047700                         ELSE
+047800                             MOVE 'EQ' TO SCHED-VERDICT-CODE
+047900                             MOVE 'N'  TO SCHED-PRIORITY-FLAG
+048000                         END-IF
+048100                     END-IF
+048200                 END-IF
+048300             END-IF
+048400         END-IF
+048500     END-IF.
+048600     WRITE SCHEDULE-RECORD.
+048700 2700-EXIT.
+048800     EXIT.
+048900
+049000******************************************************************
+049100*    2800-TALLY-OUTCOME - ADD THIS TRIPLET'S VERDICT TO THE      *
+049200*    RUNNING DAILY OUTCOME TOTALS.                               *
+049300******************************************************************
+049400 2800-TALLY-OUTCOME.
+049500     IF WS-VERDICT = 'A IS GREATER'
+049600         ADD 1 TO WS-TOTAL-A-GREATER
+049700     ELSE
+049800         IF WS-VERDICT = 'B IS GREATER'
+049900             ADD 1 TO WS-TOTAL-B-GREATER
+050000         ELSE
+050100             IF WS-VERDICT = 'C IS GREATER'
+050200                 ADD 1 TO WS-TOTAL-C-GREATER
+050300             ELSE
+050400                 IF WS-VERDICT = 'ALL ARE EQUAL'
+050500                     ADD 1 TO WS-TOTAL-ALL-EQUAL
+050600                 ELSE
+050700                     ADD 1 TO WS-TOTAL-TWO-WAY-TIE
+050800                 END-IF
+050900             END-IF
+051000         END-IF
+051100     END-IF.
+051200 2800-EXIT.
+051300     EXIT.
+051400
+051500******************************************************************
+051600*    2900-PRINT-SUMMARY - BUILD AND WRITE THE END-OF-RUN DAILY   *
+051700*    OUTCOME TOTALS LINE, BOTH TO THE CONSOLE AND AS A TRAILER   *
+051800*    LINE ON THE REPORT FILE.                                   *
+051900******************************************************************
+052000 2900-PRINT-SUMMARY.
+052100     MOVE SPACES TO WS-SUMMARY-LINE.
+052200     MOVE WS-TOTAL-A-GREATER   TO WS-TOTAL-A-GREATER-DISP.
+052300     MOVE WS-TOTAL-B-GREATER   TO WS-TOTAL-B-GREATER-DISP.
+052400     MOVE WS-TOTAL-C-GREATER   TO WS-TOTAL-C-GREATER-DISP.
+052500     MOVE WS-TOTAL-TWO-WAY-TIE TO WS-TOTAL-TWO-WAY-TIE-DISP.
+052600     MOVE WS-TOTAL-ALL-EQUAL   TO WS-TOTAL-ALL-EQUAL-DISP.
+052700     STRING 'DAILY SUMMARY  A=' WS-TOTAL-A-GREATER-DISP
+052800         ' B=' WS-TOTAL-B-GREATER-DISP
+052900         ' C=' WS-TOTAL-C-GREATER-DISP
+053000         ' 2WAY=' WS-TOTAL-TWO-WAY-TIE-DISP
+053100         ' EQ=' WS-TOTAL-ALL-EQUAL-DISP
+053200         DELIMITED BY SIZE INTO WS-SUMMARY-LINE.
+053300     DISPLAY WS-SUMMARY-LINE.
+053400     WRITE REPORT-RECORD FROM WS-SUMMARY-LINE.
+053500 2900-EXIT.
+053600     EXIT.
+053700
+053800******************************************************************
+053900*    3000-TERMINATE - CLOSE FILES                                *
+054000******************************************************************
+054100 3000-TERMINATE.
+054200     PERFORM 2900-PRINT-SUMMARY    THRU 2900-EXIT.
+054300     MOVE ZERO TO WS-RECORD-COUNT.
+054400     MOVE ZERO TO WS-TOTAL-A-GREATER.
+054500     MOVE ZERO TO WS-TOTAL-B-GREATER.
+054600     MOVE ZERO TO WS-TOTAL-C-GREATER.
+054700     MOVE ZERO TO WS-TOTAL-TWO-WAY-TIE.
+054800     MOVE ZERO TO WS-TOTAL-ALL-EQUAL.
+054900     PERFORM 2460-WRITE-CHECKPOINT THRU 2460-EXIT.
+055000     CLOSE INSPECT-FILE
+055100           REPORT-FILE
+055200           SCHEDULE-FILE
+055300           AUDIT-FILE.
+055400 3000-EXIT.
+055500     EXIT.
+055600
+055700******************************************************************
+055800*    9999-EXIT - COMMON ABEND / ERROR LANDING PARAGRAPH          *
+055900******************************************************************
+056000 9999-EXIT.
+056100     STOP RUN.
