@@ -1,51 +1,270 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. comp3var.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-          77 A PIC 9.
-          77 B PIC 9.
-          77 C PIC 9.
-       PROCEDURE DIVISION.
-          DISPLAY 'ENTER A'.
-          ACCEPT A.
-          DISPLAY 'ENTER B'.
-          ACCEPT B.
-          DISPLAY 'ENTER C'.
-          ACCEPT C.
-          DISPLAY '----------------------'.
-            IF A = B
-                IF B = C
-                    DISPLAY 'ALL ARE EQUAL'
-                    ELSE
-                        IF B > C
-                           DISPLAY 'A,B ARE GREATER'
-                        ELSE
-                            DISPLAY 'C IS GREATER'
-                        END-IF
-                END-IF
-                ELSE
-                IF A > B
-                    IF A > C
-                        DISPLAY 'A IS GREATER'
-                    ELSE
-                        IF B >= C
-                            DISPLAY 'A IS GREATER'
-                        ELSE
-                            IF C > A
-                                DISPLAY 'C IS GREATER'
-                            ELSE
-                                DISPLAY 'A,C ARE GREATER'
-                            END-IF
-                        END-IF
-                    END-IF
-                ELSE
-                IF B > C
-                    DISPLAY 'B IS GREATER'
-                    ELSE
-                        IF C = B
-                        DISPLAY 'B,C ARE GREATER'
-                        ELSE
-                            DISPLAY 'C IS GREATER'
-                        END-IF
-                    END-IF
-            END-IF.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. comp3var.
+000300 AUTHOR. TARUNKISHORE.
+000400 INSTALLATION. LINE-INSPECTION.
+000500 DATE-WRITTEN. 09-AUG-2026.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 09-AUG-26  TK    A, B AND C ARE NO LONGER ACCEPTED BLIND -
+001200*                  EACH ENTRY IS NOW VALIDATED AS A SINGLE
+001300*                  NUMERIC DIGIT 0-9 AND RE-PROMPTED ON ERROR.
+001400* 09-AUG-26  TK    EVERY RUN NOW APPENDS A DATE/TIME-STAMPED
+001500*                  RECORD TO THE AUDIT LOG WITH THE A/B/C
+001600*                  VALUES AND THE VERDICT REACHED.
+001700* 09-AUG-26  TK    A, B AND C WIDENED FROM PIC 9 TO PIC
+001800*                  9(07)V99 COMP-3 SO THE COMPARISON TREE CAN
+001900*                  RANK REAL QUANTITIES (BID AMOUNTS, SHIFT
+002000*                  OUTPUT COUNTS), NOT JUST SINGLE DIGITS.
+002100*                  OPERATOR NOW KEYS THE FULL NINE DIGITS OF
+002200*                  EACH VALUE (IMPLIED 2 DECIMAL PLACES, NO
+002300*                  DECIMAL POINT TYPED), E.G. 12500.75 IS
+002400*                  ENTERED AS 001250075.
+002500* 09-AUG-26  TK    REPLACED THE FIXED A/B/C COMPARISON TREE
+002600*                  WITH A TABLE-DRIVEN RANKING OF 1 TO 20
+002700*                  SCORES SO A FULL MORNING'S INSPECTION LIST
+002800*                  CAN BE RANKED IN A SINGLE RUN.  THE AUDIT
+002900*                  RECORD (WHICH ONLY HOLDS THREE VALUES) NOW
+003000*                  CARRIES THE TOP THREE RANKED VALUES AND A
+003100*                  SHORT "N ENTRIES RANKED" NOTE RATHER THAN
+003200*                  THE ORIGINAL A/B/C VERDICT TEXT.
+003300* 09-AUG-26  TK    RANKED OUTPUT NOW ALSO SHOWS THE MARGIN (AND
+003400*                  PERCENTAGE) BY WHICH EACH ENTRY BEATS THE
+003500*                  NEXT-RANKED ENTRY, SO A NARROW CALL CAN BE
+003600*                  TOLD FROM A RUNAWAY ONE AT A GLANCE.
+003700*-----------------------------------------------------------
+003800 ENVIRONMENT DIVISION.
+003900 CONFIGURATION SECTION.
+004000 SOURCE-COMPUTER.    IBM-370.
+004100 OBJECT-COMPUTER.    IBM-370.
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-AUDIT-STATUS.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  AUDIT-FILE
+005100     RECORDING MODE IS F.
+005200     COPY AUDITREC.
+005300
+005400 WORKING-STORAGE SECTION.
+005500    01  SCORE-TABLE.
+005600        05  SCORE-ENTRY OCCURS 20 TIMES.
+005700            10  SCORE-SEQ           PIC 9(02).
+005800            10  SCORE-VALUE         PIC 9(07)V99 COMP-3.
+005900
+006000    01  WS-SWAP-ENTRY.
+006100        05  WS-SWAP-SEQ             PIC 9(02).
+006200        05  WS-SWAP-VALUE           PIC 9(07)V99 COMP-3.
+006300
+006400    01  WS-INPUT-BUFFER             PIC X(09).
+006500    01  WS-INPUT-VALUE REDEFINES WS-INPUT-BUFFER
+006600                                    PIC 9(07)V99.
+006700
+006800    77 WS-SCORE-COUNT PIC 9(02) COMP VALUE ZERO.
+006900    77 WS-COUNT-INPUT PIC 9(02) VALUE ZERO.
+007000    77 WS-COUNT-DISP  PIC 9(02) VALUE ZERO.
+007100    77 WS-IDX-1       PIC 9(02) COMP VALUE ZERO.
+007200    77 WS-IDX-2       PIC 9(02) COMP VALUE ZERO.
+007300    77 WS-INNER-LIMIT PIC 9(02) COMP VALUE ZERO.
+007400    77 WS-OUTER-LIMIT PIC 9(02) COMP VALUE ZERO.
+007500    77 WS-VALID-SWITCH PIC X(01) VALUE 'N'.
+007600       88 WS-VALID-ENTRY VALUE 'Y'.
+007700    77 WS-AUDIT-STATUS PIC X(02).
+007800    77 WS-VERDICT PIC X(20) VALUE SPACES.
+007900    77 WS-MARGIN PIC 9(07)V99 COMP-3 VALUE ZERO.
+008000    77 WS-MARGIN-PCT PIC 9(07)V99 COMP-3 VALUE ZERO.
+008100    77 WS-MARGIN-PCT-DISP PIC Z(6)9.99 VALUE ZERO.
+008200    77 WS-PCT-OVERFLOW-SWITCH PIC X(01) VALUE 'N'.
+008300       88 WS-PCT-OVERFLOWED VALUE 'Y'.
+008400 PROCEDURE DIVISION.
+008500 0000-MAINLINE.
+008600     PERFORM 1000-GET-COUNT THRU 1000-EXIT.
+008700     PERFORM 1500-GET-SCORE THRU 1500-EXIT
+008800         VARYING WS-IDX-1 FROM 1 BY 1
+008900         UNTIL WS-IDX-1 > WS-SCORE-COUNT.
+009000     PERFORM 2000-SORT-SCORES THRU 2000-EXIT.
+009100     DISPLAY '----------------------'.
+009200     PERFORM 2500-PRINT-RANK THRU 2500-EXIT
+009300         VARYING WS-IDX-1 FROM 1 BY 1
+009400         UNTIL WS-IDX-1 > WS-SCORE-COUNT.
+009500     PERFORM 4000-WRITE-AUDIT THRU 4000-EXIT.
+009600     STOP RUN.
+009700
+009800*-----------------------------------------------------------
+009900* 1000-GET-COUNT - PROMPT AND VALIDATE HOW MANY SCORES TO
+010000* RANK THIS RUN (1 TO 20).
+010100*-----------------------------------------------------------
+010200 1000-GET-COUNT.
+010300     MOVE 'N' TO WS-VALID-SWITCH.
+010400     PERFORM 1100-PROMPT-COUNT THRU 1100-EXIT
+010500         UNTIL WS-VALID-ENTRY.
+010600 1000-EXIT.
+010700     EXIT.
+010800
+010900 1100-PROMPT-COUNT.
+011000     DISPLAY 'HOW MANY SCORES TO RANK (1-20)?'.
+011100     ACCEPT WS-COUNT-INPUT.
+011200     IF WS-COUNT-INPUT IS NUMERIC
+011300         AND WS-COUNT-INPUT > ZERO
+011400         AND WS-COUNT-INPUT NOT > 20
+011500             MOVE WS-COUNT-INPUT TO WS-SCORE-COUNT
+011600             SET WS-VALID-ENTRY TO TRUE
+011700     ELSE
+011800         DISPLAY 'INVALID ENTRY - ENTER A COUNT FROM 1 TO 20'
+011900     END-IF.
+012000 1100-EXIT.
+012100     EXIT.
+012200
+012300*-----------------------------------------------------------
+012400* 1500-GET-SCORE - PROMPT AND VALIDATE ONE SCORE ENTRY
+012500*-----------------------------------------------------------
+012600 1500-GET-SCORE.
+012700     MOVE 'N' TO WS-VALID-SWITCH.
+012800     PERFORM 1600-PROMPT-SCORE THRU 1600-EXIT
+012900         UNTIL WS-VALID-ENTRY.
+013000 1500-EXIT.
+013100     EXIT.
+013200
+013300 1600-PROMPT-SCORE.
+013400     DISPLAY 'ENTER SCORE ' WS-IDX-1
+013500         ' (9 DIGITS, LAST 2 ARE DECIMALS)'.
+013600     ACCEPT WS-INPUT-BUFFER.
+013700     IF WS-INPUT-BUFFER IS NUMERIC
+013800         MOVE WS-IDX-1 TO SCORE-SEQ(WS-IDX-1)
+013900         MOVE WS-INPUT-VALUE TO SCORE-VALUE(WS-IDX-1)
+014000         SET WS-VALID-ENTRY TO TRUE
+014100     ELSE
+014200         DISPLAY 'INVALID ENTRY - ENTER 9 NUMERIC DIGITS'
+014300     END-IF.
+014400 1600-EXIT.
+014500     EXIT.
+014600
+014700*-----------------------------------------------------------
+014800* 2000-SORT-SCORES - BUBBLE-SORT THE TABLE INTO DESCENDING
+014900* SCORE-VALUE ORDER (HIGHEST FIRST).
+015000*-----------------------------------------------------------
+015100 2000-SORT-SCORES.
+015200     IF WS-SCORE-COUNT > 1
+015300         COMPUTE WS-OUTER-LIMIT = WS-SCORE-COUNT - 1
+015400         PERFORM 2100-SORT-PASS THRU 2100-EXIT
+015500             VARYING WS-IDX-1 FROM 1 BY 1
+015600             UNTIL WS-IDX-1 > WS-OUTER-LIMIT
+015700     END-IF.
+015800 2000-EXIT.
+015900     EXIT.
+016000
+016100 2100-SORT-PASS.
+016200     COMPUTE WS-INNER-LIMIT = WS-SCORE-COUNT - WS-IDX-1.
+016300     PERFORM 2200-COMPARE-SWAP THRU 2200-EXIT
+016400         VARYING WS-IDX-2 FROM 1 BY 1
+016500         UNTIL WS-IDX-2 > WS-INNER-LIMIT.
+016600 2100-EXIT.
+016700     EXIT.
+016800
+016900 2200-COMPARE-SWAP.
+017000     IF SCORE-VALUE(WS-IDX-2) < SCORE-VALUE(WS-IDX-2 + 1)
+017100         MOVE SCORE-ENTRY(WS-IDX-2)     TO WS-SWAP-ENTRY
+017200         MOVE SCORE-ENTRY(WS-IDX-2 + 1) TO SCORE-ENTRY(WS-IDX-2)
+017300         MOVE WS-SWAP-ENTRY TO SCORE-ENTRY(WS-IDX-2 + 1)
+017400     END-IF.
+017500 2200-EXIT.
+017600     EXIT.
+017700
+017800*-----------------------------------------------------------
+017900* 2500-PRINT-RANK - DISPLAY ONE RANKED LINE, HIGHEST FIRST,
+018000* ALONG WITH THE MARGIN AND PERCENTAGE BY WHICH THIS ENTRY
+018100* BEATS THE NEXT-RANKED ENTRY.
+018200*-----------------------------------------------------------
+018300 2500-PRINT-RANK.
+018400     IF WS-IDX-1 < WS-SCORE-COUNT
+018500         PERFORM 2600-COMPUTE-MARGIN THRU 2600-EXIT
+018600         MOVE WS-MARGIN-PCT TO WS-MARGIN-PCT-DISP
+018700         IF WS-PCT-OVERFLOWED
+018800             DISPLAY 'RANK ' WS-IDX-1 '  ENTRY '
+018900                 SCORE-SEQ(WS-IDX-1)
+019000                 '  VALUE ' SCORE-VALUE(WS-IDX-1)
+019100                 '  MARGIN +' WS-MARGIN
+019200                 '  (MARGIN EXCEEDS 9999999.99%)'
+019300         ELSE
+019400             DISPLAY 'RANK ' WS-IDX-1 '  ENTRY '
+019500                 SCORE-SEQ(WS-IDX-1)
+019600                 '  VALUE ' SCORE-VALUE(WS-IDX-1)
+019700                 '  MARGIN +' WS-MARGIN ' ('
+019800                 WS-MARGIN-PCT-DISP '%)'
+019900         END-IF
+020000     ELSE
+020100         DISPLAY 'RANK ' WS-IDX-1 '  ENTRY ' SCORE-SEQ(WS-IDX-1)
+020200             '  VALUE ' SCORE-VALUE(WS-IDX-1)
+020300             '  MARGIN N/A (LOWEST RANKED ENTRY)'
+020400     END-IF.
+020500 2500-EXIT.
+020600     EXIT.
+020700
+020800*-----------------------------------------------------------
+020900* 2600-COMPUTE-MARGIN - MARGIN AND PERCENTAGE BETWEEN THE
+021000* CURRENT RANK AND THE ENTRY ONE RANK BELOW IT.
+021100*-----------------------------------------------------------
+021200 2600-COMPUTE-MARGIN.
+021300     MOVE 'N' TO WS-PCT-OVERFLOW-SWITCH.
+021400     COMPUTE WS-MARGIN =
+021500         SCORE-VALUE(WS-IDX-1) - SCORE-VALUE(WS-IDX-1 + 1).
+021600     IF SCORE-VALUE(WS-IDX-1 + 1) > ZERO
+021700         COMPUTE WS-MARGIN-PCT ROUNDED =
+021800             (WS-MARGIN / SCORE-VALUE(WS-IDX-1 + 1)) * 100
+021900             ON SIZE ERROR
+022000                 SET WS-PCT-OVERFLOWED TO TRUE
+022100                 MOVE 9999999.99 TO WS-MARGIN-PCT
+022200         END-COMPUTE
+022300     ELSE
+022400         MOVE ZERO TO WS-MARGIN-PCT
+022500     END-IF.
+022600 2600-EXIT.
+022700     EXIT.
+022800
+022900*-----------------------------------------------------------
+023000* 4000-WRITE-AUDIT - APPEND ONE RECORD TO THE AUDIT LOG WITH
+023100* THE FULL RANK ORDER (ORIGINAL ENTRY NUMBER AND VALUE FOR
+023200* EVERY ENTRY RANKED), NOT JUST THE TOP THREE, SO A SUPERVISOR
+023300* CAN LATER SEE WHY ANY ENTRY OUTRANKED ANY OTHER.  THE AUDIT
+023400* ID IS THE ORIGINAL ENTRY NUMBER OF THE TOP-RANKED ENTRY, SO
+023500* A RUN CAN BE FOUND BY WHICH ENTRY CAME OUT ON TOP.
+023600*-----------------------------------------------------------
+023700 4000-WRITE-AUDIT.
+023800     OPEN EXTEND AUDIT-FILE.
+023900     IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+024000         OPEN OUTPUT AUDIT-FILE
+024100     END-IF.
+024200     MOVE SPACES TO AUDIT-RECORD.
+024300     SET AUD-TYPE-RANKED TO TRUE.
+024400     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+024500     ACCEPT AUD-TIME FROM TIME.
+024600     MOVE SCORE-SEQ(1)   TO AUD-INSP-ID.
+024700     MOVE ZERO           TO AUD-A AUD-B AUD-C.
+024800     MOVE WS-SCORE-COUNT TO WS-COUNT-DISP.
+024900     STRING 'N=' WS-COUNT-DISP ' ENTRIES RANKED'
+025000         DELIMITED BY SIZE INTO WS-VERDICT.
+025100     MOVE WS-VERDICT     TO AUD-VERDICT.
+025200     MOVE WS-SCORE-COUNT TO AUD-RANK-COUNT.
+025300     PERFORM 4100-STORE-RANK-ENTRY THRU 4100-EXIT
+025400         VARYING WS-IDX-1 FROM 1 BY 1
+025500         UNTIL WS-IDX-1 > WS-SCORE-COUNT.
+025600     WRITE AUDIT-RECORD.
+025700     CLOSE AUDIT-FILE.
+025800 4000-EXIT.
+025900     EXIT.
+026000
+026100*-----------------------------------------------------------
+026200* 4100-STORE-RANK-ENTRY - COPY ONE RANKED ENTRY'S ORIGINAL
+026300* SEQUENCE NUMBER AND VALUE INTO THE AUDIT RECORD'S RANK
+026400* TABLE.
+026500*-----------------------------------------------------------
+026600 4100-STORE-RANK-ENTRY.
+026700     MOVE SCORE-SEQ(WS-IDX-1)   TO AUD-RANK-SEQ(WS-IDX-1).
+026800     MOVE SCORE-VALUE(WS-IDX-1) TO AUD-RANK-VALUE(WS-IDX-1).
+026900 4100-EXIT.
+027000     EXIT.
