@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  INSPTREC.CPY                                                 *
+      *  RECORD LAYOUT FOR THE DAILY LINE-INSPECTION TRIPLET FILE      *
+      *  READ BY THE COMP3VB BATCH COMPARATOR.                        *
+      *****************************************************************
+       01  INSPECT-RECORD.
+           05  INSP-ID                     PIC 9(06).
+           05  INSP-A                      PIC 9(07)V99.
+           05  INSP-B                      PIC 9(07)V99.
+           05  INSP-C                      PIC 9(07)V99.
+           05  FILLER                      PIC X(47).
