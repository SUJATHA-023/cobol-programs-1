@@ -0,0 +1,35 @@
+      *****************************************************************
+      *  AUDITREC.CPY                                                 *
+      *  RECORD LAYOUT FOR THE COMP3VAR RANKING-DECISION AUDIT LOG.    *
+      *  ONE RECORD IS WRITTEN FOR EVERY COMPARISON THE INTERACTIVE    *
+      *  AND BATCH COMPARATORS RUN, SO A SUPERVISOR CAN LATER SEE WHY  *
+      *  A LINE WAS FLAGGED OVER ANOTHER.                              *
+      *                                                                *
+      *  AUD-REC-TYPE TELLS WHICH SHAPE THE REST OF THE RECORD IS IN:  *
+      *    'T' - TRIPLET RUN (COMP3VB BATCH COMPARATOR).  AUD-A/B/C    *
+      *          AND AUD-VERDICT CARRY THE THREE-WAY COMPARISON;       *
+      *          AUD-RANK-COUNT IS ZERO AND THE RANK TABLE IS UNUSED.  *
+      *    'R' - RANKED RUN (COMP3VAR INTERACTIVE).  AUD-RANK-COUNT    *
+      *          AND AUD-RANK-ENTRY CARRY THE FULL RANK ORDER, ORIGINAL*
+      *          ENTRY NUMBER AND VALUE FOR EVERY ENTRY RANKED, SO A   *
+      *          SUPERVISOR CAN SEE WHY ANY ENTRY OUTRANKED ANOTHER,   *
+      *          NOT JUST THE TOP THREE.  AUD-INSP-ID CARRIES THE      *
+      *          ORIGINAL ENTRY NUMBER OF THE TOP-RANKED ENTRY SO A    *
+      *          RUN CAN BE FOUND BY WHICH ENTRY CAME OUT ON TOP.      *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-REC-TYPE                PIC X(01).
+               88  AUD-TYPE-TRIPLET        VALUE 'T'.
+               88  AUD-TYPE-RANKED         VALUE 'R'.
+           05  AUD-DATE                    PIC 9(08).
+           05  AUD-TIME                    PIC 9(08).
+           05  AUD-INSP-ID                 PIC 9(06).
+           05  AUD-A                       PIC 9(07)V99.
+           05  AUD-B                       PIC 9(07)V99.
+           05  AUD-C                       PIC 9(07)V99.
+           05  AUD-VERDICT                 PIC X(20).
+           05  AUD-RANK-COUNT              PIC 9(02).
+           05  AUD-RANK-ENTRY OCCURS 20 TIMES.
+               10  AUD-RANK-SEQ            PIC 9(02).
+               10  AUD-RANK-VALUE          PIC 9(07)V99.
+           05  FILLER                      PIC X(08).
