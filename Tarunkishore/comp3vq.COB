@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. comp3vq.
+000300 AUTHOR. TARUNKISHORE.
+000400 INSTALLATION. LINE-INSPECTION.
+000500 DATE-WRITTEN. 09-AUG-2026.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 09-AUG-26  TK    INITIAL VERSION.  ONLINE INQUIRY AGAINST
+001200*                  THE SHARED AUDIT LOG SO A SUPERVISOR CAN
+001300*                  LOOK UP A PAST COMP3VAR VERDICT BY DATE OR
+001400*                  BY INSPECTION ID WITHOUT HAVING TO FIND
+001500*                  WHOEVER RAN THE ORIGINAL COMPARISON.
+001600*-----------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.    IBM-370.
+002000 OBJECT-COMPUTER.    IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-AUDIT-STATUS.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  AUDIT-FILE
+003000     RECORDING MODE IS F.
+003100     COPY AUDITREC.
+003200
+003300 WORKING-STORAGE SECTION.
+003400    77 WS-AUDIT-STATUS PIC X(02).
+003500    77 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+003600       88 WS-EOF VALUE 'Y'.
+003700    77 WS-VALID-SWITCH PIC X(01) VALUE 'N'.
+003800       88 WS-VALID-ENTRY VALUE 'Y'.
+003900    77 WS-AGAIN-SWITCH PIC X(01) VALUE 'Y'.
+004000       88 WS-AGAIN VALUE 'Y'.
+004100    77 WS-CHOICE PIC X(01) VALUE SPACE.
+004200       88 WS-CHOICE-DATE VALUE '1'.
+004300       88 WS-CHOICE-INSP-ID VALUE '2'.
+004400    77 WS-SEARCH-DATE PIC 9(08) VALUE ZERO.
+004500    77 WS-SEARCH-INSP-ID PIC 9(06) VALUE ZERO.
+004600    77 WS-MATCH-COUNT PIC 9(04) COMP VALUE ZERO.
+004700    77 WS-RANK-IDX PIC 9(02) COMP VALUE ZERO.
+004800 PROCEDURE DIVISION.
+004900 0000-MAINLINE.
+005000     PERFORM 1000-LOOKUP-ONE THRU 1000-EXIT
+005100         UNTIL NOT WS-AGAIN.
+005200     DISPLAY 'COMP3VQ: INQUIRY SESSION ENDED'.
+005300     STOP RUN.
+005400
+005500*-----------------------------------------------------------
+005600* 1000-LOOKUP-ONE - RUN ONE COMPLETE SEARCH AGAINST THE
+005700* AUDIT LOG AND ASK WHETHER TO LOOK UP ANOTHER.
+005800*-----------------------------------------------------------
+005900 1000-LOOKUP-ONE.
+006000     PERFORM 1100-GET-CRITERIA THRU 1100-EXIT.
+006100     PERFORM 2000-SEARCH-LOG   THRU 2000-EXIT.
+006200     PERFORM 1300-ASK-AGAIN    THRU 1300-EXIT.
+006300 1000-EXIT.
+006400     EXIT.
+006500
+006600*-----------------------------------------------------------
+006700* 1100-GET-CRITERIA - ASK WHICH KIND OF LOOKUP, THEN THE
+006800* SEARCH VALUE ITSELF.
+006900*-----------------------------------------------------------
+007000 1100-GET-CRITERIA.
+007100     MOVE 'N' TO WS-VALID-SWITCH.
+007200     PERFORM 1110-PROMPT-CHOICE THRU 1110-EXIT
+007300         UNTIL WS-VALID-ENTRY.
+007400     MOVE 'N' TO WS-VALID-SWITCH.
+007500     IF WS-CHOICE-DATE
+007600         PERFORM 1120-PROMPT-DATE THRU 1120-EXIT
+007700             UNTIL WS-VALID-ENTRY
+007800     ELSE
+007900         PERFORM 1130-PROMPT-INSP-ID THRU 1130-EXIT
+008000             UNTIL WS-VALID-ENTRY
+008100     END-IF.
+008200 1100-EXIT.
+008300     EXIT.
+008400
+008500 1110-PROMPT-CHOICE.
+008600     DISPLAY 'LOOK UP A COMP3VAR VERDICT BY:'.
+008700     DISPLAY '  1 - DATE (YYYYMMDD)'.
+008800     DISPLAY '  2 - INSPECTION ID'.
+008900     ACCEPT WS-CHOICE.
+009000     IF WS-CHOICE-DATE OR WS-CHOICE-INSP-ID
+009100         SET WS-VALID-ENTRY TO TRUE
+009200     ELSE
+009300         DISPLAY 'INVALID ENTRY - ENTER 1 OR 2'
+009400     END-IF.
+009500 1110-EXIT.
+009600     EXIT.
+009700
+009800 1120-PROMPT-DATE.
+009900     DISPLAY 'ENTER DATE TO SEARCH FOR (YYYYMMDD)'.
+010000     ACCEPT WS-SEARCH-DATE.
+010100     IF WS-SEARCH-DATE IS NUMERIC AND WS-SEARCH-DATE > ZERO
+010200         SET WS-VALID-ENTRY TO TRUE
+010300     ELSE
+010400         DISPLAY 'INVALID ENTRY - ENTER AN 8-DIGIT DATE'
+010500     END-IF.
+010600 1120-EXIT.
+010700     EXIT.
+010800
+010900 1130-PROMPT-INSP-ID.
+011000     DISPLAY 'ENTER INSPECTION ID TO SEARCH FOR'.
+011100     ACCEPT WS-SEARCH-INSP-ID.
+011200     IF WS-SEARCH-INSP-ID IS NUMERIC
+011300         SET WS-VALID-ENTRY TO TRUE
+011400     ELSE
+011500         DISPLAY 'INVALID ENTRY - ENTER A NUMERIC INSPECTION ID'
+011600     END-IF.
+011700 1130-EXIT.
+011800     EXIT.
+011900
+012000*-----------------------------------------------------------
+012100* 1300-ASK-AGAIN - FIND OUT WHETHER THE SUPERVISOR WANTS
+012200* ANOTHER LOOKUP BEFORE ENDING THE SESSION.
+012300*-----------------------------------------------------------
+012400 1300-ASK-AGAIN.
+012500     MOVE 'N' TO WS-VALID-SWITCH.
+012600     PERFORM 1310-PROMPT-AGAIN THRU 1310-EXIT
+012700         UNTIL WS-VALID-ENTRY.
+012800 1300-EXIT.
+012900     EXIT.
+013000
+013100 1310-PROMPT-AGAIN.
+013200     DISPLAY 'LOOK UP ANOTHER RECORD? (Y/N)'.
+013300     ACCEPT WS-AGAIN-SWITCH.
+013400     IF WS-AGAIN-SWITCH = 'Y' OR WS-AGAIN-SWITCH = 'N'
+013500         SET WS-VALID-ENTRY TO TRUE
+013600     ELSE
+013700         DISPLAY 'INVALID ENTRY - ANSWER Y OR N'
+013800     END-IF.
+013900 1310-EXIT.
+014000     EXIT.
+014100
+014200*-----------------------------------------------------------
+014300* 2000-SEARCH-LOG - SCAN THE AUDIT LOG FROM THE TOP FOR
+014400* EVERY RECORD MATCHING THE CHOSEN CRITERIA.
+014500*-----------------------------------------------------------
+014600 2000-SEARCH-LOG.
+014700     MOVE ZERO TO WS-MATCH-COUNT.
+014800     MOVE 'N' TO WS-EOF-SWITCH.
+014900     OPEN INPUT AUDIT-FILE.
+015000     IF WS-AUDIT-STATUS NOT = '00'
+015100         DISPLAY 'COMP3VQ: CANNOT OPEN AUDIT LOG, STATUS = '
+015200             WS-AUDIT-STATUS
+015300     ELSE
+015400         PERFORM 2100-READ-AUDIT THRU 2100-EXIT
+015500         PERFORM 2200-CHECK-RECORD THRU 2200-EXIT
+015600             UNTIL WS-EOF
+015700         CLOSE AUDIT-FILE
+015800         IF WS-MATCH-COUNT = ZERO
+015900             DISPLAY 'NO MATCHING AUDIT RECORDS WERE FOUND'
+016000         END-IF
+016100     END-IF.
+016200 2000-EXIT.
+016300     EXIT.
+016400
+016500 2100-READ-AUDIT.
+016600     READ AUDIT-FILE
+016700         AT END
+016800             SET WS-EOF TO TRUE
+016900     END-READ.
+017000 2100-EXIT.
+017100     EXIT.
+017200
+017300 2200-CHECK-RECORD.
+017400     IF WS-CHOICE-DATE
+017500         IF AUD-DATE = WS-SEARCH-DATE
+017600             PERFORM 2300-DISPLAY-RECORD THRU 2300-EXIT
+017700         END-IF
+017800     ELSE
+017900         IF AUD-INSP-ID = WS-SEARCH-INSP-ID
+018000             PERFORM 2300-DISPLAY-RECORD THRU 2300-EXIT
+018100         END-IF
+018200     END-IF.
+018300     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+018400 2200-EXIT.
+018500     EXIT.
+018600
+018700 2300-DISPLAY-RECORD.
+018800     ADD 1 TO WS-MATCH-COUNT.
+018900     DISPLAY 'DATE ' AUD-DATE '  TIME ' AUD-TIME
+019000         '  INSP-ID ' AUD-INSP-ID.
+019100     IF AUD-TYPE-RANKED
+019200         DISPLAY '   ' AUD-VERDICT
+019300         PERFORM 2400-DISPLAY-RANK-ENTRY THRU 2400-EXIT
+019400             VARYING WS-RANK-IDX FROM 1 BY 1
+019500             UNTIL WS-RANK-IDX > AUD-RANK-COUNT
+019600     ELSE
+019700         DISPLAY '   A ' AUD-A '  B ' AUD-B '  C ' AUD-C
+019800         DISPLAY '   VERDICT: ' AUD-VERDICT
+019900     END-IF.
+020000 2300-EXIT.
+020100     EXIT.
+020200
+020300*-----------------------------------------------------------
+020400* 2400-DISPLAY-RANK-ENTRY - SHOW ONE RANKED ENTRY'S ORIGINAL
+020500* NUMBER AND VALUE SO A SUPERVISOR CAN SEE WHY ANY ENTRY
+020600* OUTRANKED ANOTHER IN THIS RUN.
+020700*-----------------------------------------------------------
+020800 2400-DISPLAY-RANK-ENTRY.
+020900     DISPLAY '   RANK ' WS-RANK-IDX
+021000         '  ENTRY ' AUD-RANK-SEQ(WS-RANK-IDX)
+021100         '  VALUE ' AUD-RANK-VALUE(WS-RANK-IDX).
+021200 2400-EXIT.
+021300     EXIT.
